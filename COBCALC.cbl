@@ -1,83 +1,1230 @@
-      **************************************************************
-      * COBCALC                                                   *
-      *                                                            *
-      * A simple program that allows financial functions to        *
-      * be performed using intrinsic functions.                    *
-      *                                                            *
-      **************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBCALC.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  PARM-1.
-           05  CALL-FEEDBACK      PIC XX.
-       01  FIELDS.
-           05  INPUT-1           PIC X(10).
-       01  INPUT-BUFFER-FIELDS.
-           05  BUFFER-PTR        PIC 9.
-           05  BUFFER-DATA.
-               10  FILLER        PIC X(10)  VALUE "LOAN".
-               10  FILLER        PIC X(10)  VALUE "PVALUE".
-               10  FILLER        PIC X(10)  VALUE "pvalue".
-               10  FILLER        PIC X(10)  VALUE "END".
-           05  BUFFER-ARRAY      REDEFINES BUFFER-DATA
-                                 OCCURS 4 TIMES
-                                 PIC X(10).
-       01  PAYMENT-OUT           PIC X(80).
-       01  INTEREST-IN           PIC S9(9) COMP.
-       01  INTEREST              PIC S9(9) COMP.
-       01  NO-OF-PERIODS-IN      PIC S9(9) COMP.
-       01  NO-OF-PERIODS         PIC S9(9) COMP.
-       01  PAYMENT               PIC S9(9)V99 COMP.
-       01  VALUE-AMOUNT          PIC S9(9)V99 COMP
-                                 OCCURS 100 TIMES.
-
-       PROCEDURE DIVISION.
-       MAIN-ROUTINE.
-      * Present value of a series of cash flows
-           MOVE "01" TO CALL-FEEDBACK.
-           MOVE "LOAN" TO INPUT-1.
-      * Read loan data
-           PERFORM READ-LOAN-DATA.
-      * Calculate present value
-           COMPUTE INTEREST = FUNCTION NUMVAL(INTEREST-IN).          VALU2
-           COMPUTE NO-OF-PERIODS = FUNCTION NUMVAL(NO-OF-PERIODS-IN).
-      * Get cash flows
-           PERFORM GET-AMOUNTS VARYING COUNTER FROM 1 BY 1 UNTIL
-                 COUNTER IS GREATER THAN NO-OF-PERIODS.
-      * Calculate present value
-           COMPUTE PAYMENT =
-                 FUNCTION PRESENT-VALUE(INTEREST VALUE-AMOUNT(ALL) ).    VALU3
-      * Make it presentable
-           MOVE PAYMENT TO PAYMENT-OUT.
-           STRING "COBVALU: Present_value_for_rate_of_"
-                 INTEREST-IN " given amounts "
-                 BUFFER-ARRAY (1) "_" 
-                 BUFFER-ARRAY (2) "_"
-                 BUFFER-ARRAY (3) "_"
-                 BUFFER-ARRAY (4) "_"
-                 BUFFER-ARRAY (5) "_is_"
-           DELIMITED BY SPACES
-           INTO OUTPUT-LINE.
-           INSPECT OUTPUT-LINE REPLACING ALL "_" BY SPACES.
-           DISPLAY OUTPUT-LINE PAYMENT-OUT.
-           MOVE "OK" TO CALL-FEEDBACK.
-           GOBACK.
-       
-      * Get cash flows for each period
-       GET-AMOUNTS.
-           MOVE BUFFER-ARRAY (COUNTER) TO INPUT-1.
-           COMPUTE VALUE-AMOUNT (COUNTER) = FUNCTION NUMVAL(INPUT-1).
-           
-       READ-LOAN-DATA.
-      * Read loan amount and interest rate
-           DISPLAY "Enter loan amount: ".
-           ACCEPT INPUT-1.
-           COMPUTE VALUE-AMOUNT(1) = FUNCTION NUMVAL(INPUT-1).
-           DISPLAY "Enter interest rate (percentage): ".
-           ACCEPT INTEREST-IN.
-           DISPLAY "Enter number of periods: ".
-           ACCEPT NO-OF-PERIODS-IN.
-           
-       END PROGRAM COBCALC.
\ No newline at end of file
+000010****************************************************************
+000020* COBCALC                                                      *
+000030*                                                               *
+000040* A simple program that allows financial functions to         *
+000050* be performed using intrinsic functions.                      *
+000060****************************************************************
+000070 IDENTIFICATION DIVISION.
+000080 PROGRAM-ID.     COBCALC.
+000090 AUTHOR.         R. MCALLISTER.
+000100 INSTALLATION.   LOAN SERVICING DIVISION.
+000110 DATE-WRITTEN.   01/15/2019.
+000120 DATE-COMPILED.
+000130****************************************************************
+000140* MODIFICATION HISTORY                                         *
+000150*  DATE        INIT  DESCRIPTION                                *
+000160*  ----------  ----  ------------------------------------------ *
+000170*  2026-08-09  RLM   REPLACED ACCEPT/DISPLAY LOAN ENTRY WITH A  *
+000180*                    LOAN-INPUT FILE READ IN A BATCH LOOP SO    *
+000190*                    A FULL RUN OF LOANS CAN BE PROCESSED       *
+000200*                    UNATTENDED.  DROPPED THE FOUR-SLOT MOCK    *
+000210*                    BUFFER-ARRAY CASH-FLOW TABLE, WHICH WAS A  *
+000220*                    DEMO STUB LEFT OVER FROM THE ACCEPT-BASED  *
+000230*                    VERSION AND NO LONGER MAKES SENSE ONCE     *
+000240*                    REAL LOAN AMOUNTS COME OFF DISK.  ALSO     *
+000250*                    REPLACED FUNCTION PRESENT-VALUE, WHICH     *
+000260*                    THIS SITE'S COMPILER DOES NOT SUPPORT      *
+000270*                    WITH AN (ALL) SUBSCRIPTED TABLE ARGUMENT,   *
+000280*                    WITH A HAND-ROLLED DISCOUNTED CASH-FLOW    *
+000290*                    LOOP.                                      *
+000300*  2026-08-09  RLM   ADDED THE PV-REPORT PRINT FILE.  RESULTS   *
+000310*                    NOW GO TO A HEADED, PAGINATED REPORT       *
+000320*                    INSTEAD OF SCROLLING OFF THE CONSOLE.      *
+000330*  2026-08-09  RLM   ADDED 2150-EDIT-LOAN-DATA TO VALIDATE      *
+000340*                    NO-OF-PERIODS-IN AGAINST THE VALUE-AMOUNT  *
+000350*                    TABLE SIZE AND INTEREST-IN AGAINST A       *
+000360*                    SANE RANGE BEFORE ANY CASH FLOWS ARE       *
+000370*                    BUILT.  LOANS THAT FAIL EDIT ARE WRITTEN   *
+000380*                    TO THE NEW ERROR-LISTING FILE WITH A       *
+000390*                    REASON CODE INSTEAD OF BEING CALCULATED.   *
+000400*  2026-08-09  RLM   ADDED A TRANS-CODE FIELD TO LOAN-INPUT-    *
+000410*                    RECORD SO EACH LOAN CAN SELECT PRESENT     *
+000420*                    VALUE (P), FUTURE VALUE (F), OR AN          *
+000430*                    AMORTIZED PAYMENT (M) CALCULATION.  PV     *
+000440*                    AND FV SHARE THE EXISTING CASH-FLOW TABLE; *
+000450*                    THE AMORTIZED PAYMENT IS COMPUTED DIRECTLY *
+000460*                    FROM THE LOAN PRINCIPAL.  RENAMED PAYMENT  *
+000470*                    TO CALC-RESULT SINCE IT NOW HOLDS WHICHEVER*
+000480*                    OF THE THREE VALUES WAS REQUESTED.          *
+000490*  2026-08-09  RLM   ADDED A LOAN-ID FIELD TO LOAN-INPUT-RECORD  *
+000500*                    AND A KEYED LOAN-MASTER FILE TO HOLD EACH   *
+000510*                    LOAN'S PER-PERIOD CASH FLOWS, KEYED BY      *
+000520*                    LOAN-ID AND PERIOD NUMBER.  REPLACES THE    *
+000530*                    IN-MEMORY VALUE-AMOUNT TABLE SO A LOAN'S    *
+000540*                    CASH FLOWS CAN BE PULLED BACK UP AND        *
+000550*                    AUDITED OR RECALCULATED AFTER THE RUN       *
+000560*                    WITHOUT REPROCESSING THE WHOLE BATCH.       *
+000570*  2026-08-09  RLM   ADDED THE AUDIT-LOG FILE.  EVERY LOAN THAT  *
+000580*                    CLEARS EDIT NOW GETS ONE AUDIT RECORD WITH  *
+000590*                    THE RUN DATE/TIME, THE LOAN'S INPUT TERMS,  *
+000600*                    AND ITS CALCULATED RESULT, SO THE RUN CAN   *
+000610*                    BE RECONSTRUCTED LATER WITHOUT GOING BACK   *
+000620*                    TO PV-REPORT.                               *
+000630*  2026-08-09  RLM   ADDED A CHECKPOINT FILE SO A RUN THAT       *
+000640*                    ABENDS PARTWAY THROUGH A LARGE BATCH DOES   *
+000650*                    NOT HAVE TO REPROCESS LOANS ALREADY         *
+000660*                    HANDLED.  THE COUNT OF INPUT RECORDS READ   *
+000670*                    SO FAR IS CHECKPOINTED EVERY CHKPT-INTERVAL *
+000680*                    LOANS; ON STARTUP THAT COUNT (IF ANY) IS    *
+000690*                    READ BACK AND THAT MANY LOAN-INPUT RECORDS  *
+000700*                    ARE SKIPPED BEFORE NORMAL PROCESSING        *
+000710*                    RESUMES.  THE CHECKPOINT IS CLEARED ON A    *
+000720*                    CLEAN FINISH SO THE NEXT RUN STARTS FRESH.  *
+000730*  2026-08-09  RLM   ADDED A RECORD TYPE TO LOAN-INPUT-RECORD SO *
+000740*                    THE BATCH CAN CARRY A LEADING HEADER AND    *
+000750*                    TRAILING TRAILER CONTROL RECORD WITH THE    *
+000760*                    LOAN COUNT AND TOTAL VALUE THE BATCH IS     *
+000770*                    SUPPOSED TO CONTAIN.  THE NEW RECON-REPORT  *
+000780*                    COMPARES THOSE AGAINST WHAT WAS ACTUALLY    *
+000790*                    PROCESSED AT END OF JOB.  THE RUNNING       *
+000800*                    ACTUAL COUNT/TOTAL NOW RIDE IN THE          *
+000810*                    CHECKPOINT RECORD TOO SO A RESTARTED RUN'S  *
+000820*                    RECONCILIATION COVERS THE WHOLE BATCH, NOT  *
+000830*                    JUST THE PART PROCESSED SINCE THE RESTART.  *
+000840*  2026-08-09  RLM   ADDED A GL ACCOUNT/COST-CENTER CODE TO      *
+000850*                    LOAN-INPUT-RECORD AND A FIXED-FORMAT        *
+000860*                    GL-FEED FILE SO EACH LOAN'S RESULT CAN BE   *
+000870*                    POSTED TO THE GENERAL LEDGER.  KEPT IT      *
+000880*                    FIXED-FORMAT RATHER THAN CSV TO MATCH THE   *
+000890*                    OTHER FLAT FILES THIS PROGRAM ALREADY       *
+000900*                    PRODUCES; UNLIKE THOSE, IT CARRIES NO       *
+000910*                    HEADING SINCE IT IS A MACHINE-READ FEED,    *
+000920*                    NOT A REPORT.                               *
+000930*  2026-08-09  RLM   ADDED A CURRENCY CODE TO LOAN-INPUT-RECORD  *
+000940*                    AND A CURRENCY-TABLE PARAMETER FILE, KEYED  *
+000950*                    BY THAT CODE, GIVING EACH CURRENCY ITS OWN  *
+000960*                    DAY-COUNT BASIS AND ROUNDING RULE INSTEAD   *
+000970*                    OF THE OLD HARDCODED 360-DAY/TRUNCATE       *
+000980*                    ASSUMPTION.  THE TABLE IS SMALL REFERENCE   *
+000990*                    DATA SO IT IS LOADED ONCE INTO WORKING      *
+001000*                    STORAGE AT STARTUP RATHER THAN KEYED-READ   *
+001010*                    PER LOAN.  A LOAN WHOSE CURRENCY CODE IS    *
+001020*                    NOT ON THE TABLE IS REJECTED TO ERROR-      *
+001030*                    LISTING LIKE ANY OTHER BAD INPUT.           *
+001040*  2026-08-09  RLM   LOAN-MASTER AND AUDIT-LOG WERE BOTH BEING   *
+001050*                    OPENED OUTPUT ON EVERY RUN, WHICH WIPED OUT *
+001060*                    A LOAN'S SAVED CASH FLOWS AND THE ENTIRE    *
+001070*                    AUDIT TRAIL EACH TIME THE PROGRAM STARTED - *
+001080*                    DEFEATING THE POINT OF BOTH FILES.  LOAN-   *
+001090*                    MASTER NOW OPENS I-O, FALLING BACK TO       *
+001100*                    OUTPUT ONLY WHEN THE FILE STATUS SHOWS IT   *
+001110*                    DOES NOT YET EXIST; AUDIT-LOG NOW OPENS     *
+001120*                    EXTEND, AND WRITES ITS HEADING/COLUMN-      *
+001130*                    HEADING LINES ONLY WHEN THAT OPEN CREATED   *
+001140*                    THE FILE FOR THE FIRST TIME, SO REPEAT RUNS *
+001150*                    APPEND DETAIL LINES WITHOUT INTERLEAVING A  *
+001160*                    FRESH HEADING BLOCK.                        *
+001170****************************************************************
+001180 ENVIRONMENT DIVISION.
+001190 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001210     SELECT LOAN-INPUT    ASSIGN TO "LOANIN"
+001220                           ORGANIZATION IS SEQUENTIAL.
+001230     SELECT PV-REPORT     ASSIGN TO "PVRPT"
+001240                           ORGANIZATION IS LINE SEQUENTIAL.
+001250     SELECT ERROR-LISTING ASSIGN TO "ERRLIST"
+001260                           ORGANIZATION IS LINE SEQUENTIAL.
+001270     SELECT LOAN-MASTER   ASSIGN TO "LOANMSTR"
+001280                           ORGANIZATION IS INDEXED
+001290                           ACCESS MODE IS DYNAMIC
+001300                           RECORD KEY IS LM-KEY
+001310                           FILE STATUS IS WS-LOANMSTR-STATUS.
+001320     SELECT AUDIT-LOG     ASSIGN TO "AUDITLOG"
+001330                           ORGANIZATION IS LINE SEQUENTIAL
+001340                           FILE STATUS IS WS-AUDITLOG-STATUS.
+001350     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+001360                           ORGANIZATION IS SEQUENTIAL
+001370                           FILE STATUS IS WS-CHKPT-STATUS.
+001380     SELECT RECON-REPORT  ASSIGN TO "RECONRPT"
+001390                           ORGANIZATION IS LINE SEQUENTIAL.
+001400     SELECT GL-FEED        ASSIGN TO "GLFEED"
+001410                           ORGANIZATION IS LINE SEQUENTIAL.
+001420     SELECT CURRENCY-TABLE ASSIGN TO "CURRTAB"
+001430                           ORGANIZATION IS SEQUENTIAL
+001440                           FILE STATUS IS WS-CURRTAB-STATUS.
+001450 DATA DIVISION.
+001460 FILE SECTION.
+001470 FD  LOAN-INPUT
+001480     RECORDING MODE IS F.
+001490 01  LOAN-INPUT-RECORD.
+001500     05  LI-RECORD-TYPE        PIC X(01).
+001510         88  LI-IS-HEADER             VALUE "H".
+001520         88  LI-IS-TRAILER            VALUE "T".
+001530         88  LI-IS-DETAIL             VALUE "D".
+001540     05  LI-LOAN-AMOUNT        PIC 9(09)V99.
+001550     05  LI-INTEREST-RATE      PIC 9(01)V9(04).
+001560     05  LI-NO-OF-PERIODS      PIC 9(03).
+001570     05  LI-TRANS-CODE         PIC X(01).
+001580     05  LI-LOAN-ID            PIC 9(06).
+001590     05  LI-GL-ACCOUNT         PIC X(10).
+001600     05  LI-CURRENCY-CODE      PIC X(03).
+001610     05  FILLER                PIC X(40).
+001620 01  LOAN-CONTROL-RECORD REDEFINES LOAN-INPUT-RECORD.
+001630     05  LC-RECORD-TYPE        PIC X(01).
+001640     05  LC-LOAN-COUNT         PIC 9(07).
+001650     05  LC-CONTROL-TOTAL      PIC 9(09)V99.
+001660     05  FILLER                PIC X(61).
+001670 FD  PV-REPORT.
+001680 01  PV-REPORT-LINE            PIC X(132).
+001690 FD  ERROR-LISTING.
+001700 01  ERROR-LISTING-LINE        PIC X(132).
+001710 FD  LOAN-MASTER.
+001720 01  LOAN-MASTER-RECORD.
+001730     05  LM-KEY.
+001740         10  LM-LOAN-ID        PIC 9(06).
+001750         10  LM-PERIOD-NO      PIC 9(03).
+001760     05  LM-AMOUNT             PIC S9(09)V99 COMP-3.
+001770 FD  AUDIT-LOG.
+001780 01  AUDIT-LOG-LINE            PIC X(132).
+001790 FD  CHECKPOINT-FILE
+001800     RECORDING MODE IS F.
+001810 01  CHECKPOINT-RECORD.
+001820     05  CHKPT-RECORDS-PROCESSED PIC 9(09).
+001830     05  CHKPT-LAST-LOAN-ID      PIC 9(06).
+001840     05  CHKPT-ACTUAL-COUNT      PIC 9(07).
+001850     05  CHKPT-ACTUAL-TOTAL      PIC 9(09)V99.
+001860     05  CHKPT-REJECT-COUNT      PIC 9(05).
+001870     05  CHKPT-PAGE-COUNT        PIC 9(03).
+001880     05  FILLER                  PIC X(37).
+001890 FD  RECON-REPORT.
+001900 01  RECON-REPORT-LINE         PIC X(132).
+001910 FD  GL-FEED.
+001920 01  GL-FEED-LINE              PIC X(132).
+001930 FD  CURRENCY-TABLE
+001940     RECORDING MODE IS F.
+001950 01  CURRENCY-TABLE-RECORD.
+001960     05  CT-CURRENCY-CODE      PIC X(03).
+001970     05  CT-DAY-COUNT-BASIS    PIC 9(03).
+001980     05  CT-ROUNDING-RULE      PIC X(01).
+001990     05  FILLER                PIC X(73).
+002000 WORKING-STORAGE SECTION.
+002010 01  WS-SWITCHES.
+002020     05  WS-LOAN-EOF-SW        PIC X(01)  VALUE "N".
+002030         88  LOAN-EOF                     VALUE "Y".
+002040     05  WS-EDIT-SW            PIC X(01)  VALUE "Y".
+002050         88  LOAN-VALID                   VALUE "Y".
+002060         88  LOAN-INVALID                 VALUE "N".
+002070     05  WS-TRAILER-SW         PIC X(01)  VALUE "N".
+002080         88  TRAILER-SEEN                 VALUE "Y".
+002090     05  WS-CALC-OVERFLOW-SW   PIC X(01)  VALUE "N".
+002100         88  CALC-OVERFLOW                VALUE "Y".
+002110 01  PARM-1.
+002120     05  CALL-FEEDBACK         PIC X(02).
+002130 77  COUNTER                   PIC S9(03) COMP VALUE ZERO.
+002140 01  LOAN-AMOUNT-IN            PIC S9(09)V99 COMP-3.
+002150 01  INTEREST-IN               PIC S9(01)V9(04) COMP-3.
+002160 01  INTEREST                  PIC S9(01)V9(04) COMP-3.
+002170 01  NO-OF-PERIODS-IN          PIC S9(03) COMP.
+002180 01  NO-OF-PERIODS             PIC S9(03) COMP.
+002190 01  TRANS-CODE-IN             PIC X(01).
+002200 01  LOAN-ID-IN                PIC 9(06).
+002210 01  GL-ACCOUNT-IN             PIC X(10).
+002220 01  CURRENCY-CODE-IN          PIC X(03).
+002230 01  CALC-RESULT               PIC S9(09)V99 COMP-3.
+002240 01  CALC-RESULT-RAW           PIC S9(09)V9(04) COMP-3.
+002250 01  PV-DISCOUNT-BASE          PIC S9(03)V9(04) COMP-3.
+002260 01  PV-DISCOUNT-FACTOR        PIC S9(03)V9(09) COMP-3.
+002270 77  FV-PERIODS-REMAINING      PIC S9(03) COMP.
+002280 01  PMT-NUMERATOR             PIC S9(09)V9(09) COMP-3.
+002290 01  PMT-DENOMINATOR           PIC S9(09)V9(09) COMP-3.
+002300 01  CURR-RATE-NUMERATOR       PIC S9(05)V9(09) COMP-3.
+002310****************************************************************
+002320* LOAN EDIT FIELDS                                             *
+002330****************************************************************
+002340 77  EDIT-MAX-PERIODS          PIC S9(03) COMP VALUE 360.
+002350 77  EDIT-MAX-INTEREST         PIC S9(01)V9(04) COMP-3
+002360                                VALUE 1.0000.
+002370 77  WS-REJECT-COUNT           PIC S9(05) COMP VALUE ZERO.
+002380 01  EDIT-REASON-CODE          PIC X(02).
+002390 01  EDIT-REASON-TEXT          PIC X(48).
+002400 01  ERR-HEADING-1             PIC X(60) VALUE
+002410     "COBCALC LOAN REJECT LISTING".
+002420 01  ERR-COLUMN-HEADING.
+002430     05  FILLER                PIC X(16) VALUE "LOAN AMOUNT".
+002440     05  FILLER                PIC X(10) VALUE "RATE".
+002450     05  FILLER                PIC X(10) VALUE "PERIODS".
+002460     05  FILLER                PIC X(04) VALUE "TC".
+002470     05  FILLER                PIC X(06) VALUE "CODE".
+002480     05  FILLER                PIC X(48) VALUE "REASON".
+002490 01  ERR-DETAIL-LINE.
+002500     05  ERR-DET-AMOUNT        PIC -(8)9.99.
+002510     05  FILLER                PIC X(04) VALUE SPACES.
+002520     05  ERR-DET-RATE          PIC Z9.9999.
+002530     05  FILLER                PIC X(05) VALUE SPACES.
+002540     05  ERR-DET-PERIODS       PIC ZZZ9.
+002550     05  FILLER                PIC X(03) VALUE SPACES.
+002560     05  ERR-DET-TRANS-CODE    PIC X(01).
+002570     05  FILLER                PIC X(04) VALUE SPACES.
+002580     05  ERR-DET-REASON-CODE   PIC X(02).
+002590     05  FILLER                PIC X(04) VALUE SPACES.
+002600     05  ERR-DET-REASON-TEXT   PIC X(48).
+002610 01  ERR-TRAILER-LINE          PIC X(60).
+002620 01  DISP-REJECT-COUNT         PIC ZZZZ9.
+002630****************************************************************
+002640* REPORT CONTROL FIELDS                                        *
+002650****************************************************************
+002660 77  RPT-MAX-LINES             PIC S9(03) COMP VALUE 60.
+002670 77  RPT-LINE-COUNT            PIC S9(03) COMP VALUE 999.
+002680 77  RPT-PAGE-COUNT            PIC S9(03) COMP VALUE ZERO.
+002690 01  RPT-RUN-DATE.
+002700     05  RPT-RUN-DATE-YEAR     PIC 9(04).
+002710     05  RPT-RUN-DATE-MONTH    PIC 9(02).
+002720     05  RPT-RUN-DATE-DAY      PIC 9(02).
+002730 01  RPT-RUN-TIME.
+002740     05  RPT-RUN-TIME-HOUR     PIC 9(02).
+002750     05  RPT-RUN-TIME-MINUTE   PIC 9(02).
+002760     05  RPT-RUN-TIME-SECOND   PIC 9(02).
+002770     05  FILLER                PIC 9(02).
+002780 01  RPT-RUN-DATE-OUT.
+002790     05  RPT-RUN-YEAR          PIC 9(04).
+002800     05  FILLER                PIC X(01) VALUE "-".
+002810     05  RPT-RUN-MONTH         PIC 9(02).
+002820     05  FILLER                PIC X(01) VALUE "-".
+002830     05  RPT-RUN-DAY           PIC 9(02).
+002840 01  RPT-RUN-TIME-OUT.
+002850     05  RPT-RUN-HOUR          PIC 9(02).
+002860     05  FILLER                PIC X(01) VALUE ":".
+002870     05  RPT-RUN-MINUTE        PIC 9(02).
+002880     05  FILLER                PIC X(01) VALUE ":".
+002890     05  RPT-RUN-SECOND        PIC 9(02).
+002900 01  RPT-PAGE-NO-OUT           PIC ZZ9.
+002910 01  RPT-HEADING-1.
+002920     05  FILLER                PIC X(29) VALUE
+002930         "COBCALC PRESENT VALUE REPORT".
+002940     05  FILLER                PIC X(06) VALUE SPACES.
+002950     05  FILLER                PIC X(05) VALUE "PAGE:".
+002960     05  RPT-H1-PAGE-NO        PIC ZZ9.
+002970 01  RPT-HEADING-2.
+002980     05  FILLER                PIC X(09) VALUE "RUN DATE:".
+002990     05  RPT-H2-RUN-DATE       PIC X(10).
+003000     05  FILLER                PIC X(05) VALUE SPACES.
+003010     05  FILLER                PIC X(09) VALUE "RUN TIME:".
+003020     05  RPT-H2-RUN-TIME       PIC X(08).
+003030 01  RPT-COLUMN-HEADING.
+003040     05  FILLER                PIC X(16) VALUE "LOAN AMOUNT".
+003050     05  FILLER                PIC X(10) VALUE "RATE".
+003060     05  FILLER                PIC X(10) VALUE "PERIODS".
+003070     05  FILLER                PIC X(06) VALUE "TYPE".
+003080     05  FILLER                PIC X(16) VALUE "RESULT".
+003090 01  RPT-DETAIL-LINE.
+003100     05  RPT-DET-AMOUNT        PIC -(8)9.99.
+003110     05  FILLER                PIC X(04) VALUE SPACES.
+003120     05  RPT-DET-RATE          PIC Z9.9999.
+003130     05  FILLER                PIC X(05) VALUE SPACES.
+003140     05  RPT-DET-PERIODS       PIC ZZ9.
+003150     05  FILLER                PIC X(04) VALUE SPACES.
+003160     05  RPT-DET-TYPE          PIC X(03).
+003170     05  FILLER                PIC X(03) VALUE SPACES.
+003180     05  RPT-DET-RESULT        PIC -(8)9.99.
+003190****************************************************************
+003200* AUDIT LOG FIELDS                                             *
+003210****************************************************************
+003220 01  AUD-HEADING-1             PIC X(60) VALUE
+003230     "COBCALC LOAN AUDIT TRAIL".
+003240 01  AUD-COLUMN-HEADING.
+003250     05  FILLER                PIC X(12) VALUE "RUN DATE".
+003260     05  FILLER                PIC X(12) VALUE "RUN TIME".
+003270     05  FILLER                PIC X(16) VALUE "LOAN AMOUNT".
+003280     05  FILLER                PIC X(10) VALUE "RATE".
+003290     05  FILLER                PIC X(10) VALUE "PERIODS".
+003300     05  FILLER                PIC X(06) VALUE "TYPE".
+003310     05  FILLER                PIC X(16) VALUE "RESULT".
+003320 01  AUD-DETAIL-LINE.
+003330     05  AUD-DET-RUN-DATE      PIC X(10).
+003340     05  FILLER                PIC X(02) VALUE SPACES.
+003350     05  AUD-DET-RUN-TIME      PIC X(08).
+003360     05  FILLER                PIC X(04) VALUE SPACES.
+003370     05  AUD-DET-AMOUNT        PIC -(8)9.99.
+003380     05  FILLER                PIC X(04) VALUE SPACES.
+003390     05  AUD-DET-RATE          PIC Z9.9999.
+003400     05  FILLER                PIC X(05) VALUE SPACES.
+003410     05  AUD-DET-PERIODS       PIC ZZ9.
+003420     05  FILLER                PIC X(04) VALUE SPACES.
+003430     05  AUD-DET-TYPE          PIC X(03).
+003440     05  FILLER                PIC X(03) VALUE SPACES.
+003450     05  AUD-DET-RESULT        PIC -(8)9.99.
+003460****************************************************************
+003470* LOAN-MASTER / AUDIT-LOG FILE STATUS FIELDS - USED TO TELL A  *
+003480* FIRST-EVER RUN (FILE DOES NOT YET EXIST) FROM A LATER ONE SO *
+003490* NEITHER FILE IS TRUNCATED ON OPEN                             *
+003500****************************************************************
+003510 01  WS-LOANMSTR-STATUS        PIC X(02).
+003520     88  LOANMSTR-FILE-FOUND              VALUE "00".
+003530 01  WS-AUDITLOG-STATUS        PIC X(02).
+003540     88  AUDITLOG-FILE-FOUND                VALUE "00".
+003550****************************************************************
+003560* CHECKPOINT CONTROL FIELDS                                    *
+003570****************************************************************
+003580 01  WS-CHKPT-STATUS           PIC X(02).
+003590     88  CHKPT-FILE-FOUND                VALUE "00".
+003600 77  CHKPT-INTERVAL            PIC S9(05) COMP VALUE 1.
+003610 77  WS-RECORDS-PROCESSED      PIC S9(09) COMP VALUE ZERO.
+003620 77  WS-RESTART-COUNT          PIC S9(09) COMP VALUE ZERO.
+003630 77  WS-CHKPT-QUOTIENT         PIC S9(05) COMP VALUE ZERO.
+003640 77  WS-CHKPT-REMAINDER        PIC S9(05) COMP VALUE ZERO.
+003650****************************************************************
+003660* CONTROL TOTAL RECONCILIATION FIELDS                          *
+003670****************************************************************
+003680 77  WS-CTL-HDR-COUNT          PIC S9(07) COMP VALUE ZERO.
+003690 77  WS-CTL-HDR-TOTAL          PIC S9(09)V99 COMP-3 VALUE ZERO.
+003700 77  WS-CTL-TRL-COUNT          PIC S9(07) COMP VALUE ZERO.
+003710 77  WS-CTL-TRL-TOTAL          PIC S9(09)V99 COMP-3 VALUE ZERO.
+003720 77  WS-CTL-ACTUAL-COUNT       PIC S9(07) COMP VALUE ZERO.
+003730 77  WS-CTL-ACTUAL-TOTAL       PIC S9(09)V99 COMP-3 VALUE ZERO.
+003740 01  RECON-HEADING-1           PIC X(60) VALUE
+003750     "COBCALC BATCH CONTROL-TOTAL RECONCILIATION".
+003760 01  RECON-COLUMN-HEADING.
+003770     05  FILLER                PIC X(20) VALUE "CONTROL ITEM".
+003780     05  FILLER                PIC X(16) VALUE "HEADER".
+003790     05  FILLER                PIC X(16) VALUE "TRAILER".
+003800     05  FILLER                PIC X(16) VALUE "ACTUAL".
+003810     05  FILLER                PIC X(08) VALUE "STATUS".
+003820 01  RECON-DETAIL-LINE.
+003830     05  RECON-DET-LABEL       PIC X(20).
+003840     05  RECON-DET-HDR-VALUE   PIC -(9)9.99.
+003850     05  FILLER                PIC X(02) VALUE SPACES.
+003860     05  RECON-DET-TRL-VALUE   PIC -(9)9.99.
+003870     05  FILLER                PIC X(02) VALUE SPACES.
+003880     05  RECON-DET-ACT-VALUE   PIC -(9)9.99.
+003890     05  FILLER                PIC X(02) VALUE SPACES.
+003900     05  RECON-DET-STATUS      PIC X(08).
+003910****************************************************************
+003920* GL FEED FIELDS                                               *
+003930****************************************************************
+003940 01  GL-DETAIL-LINE.
+003950     05  GL-DET-LOAN-ID        PIC 9(06).
+003960     05  FILLER                PIC X(02) VALUE SPACES.
+003970     05  GL-DET-ACCOUNT        PIC X(10).
+003980     05  FILLER                PIC X(02) VALUE SPACES.
+003990     05  GL-DET-TYPE           PIC X(03).
+004000     05  FILLER                PIC X(02) VALUE SPACES.
+004010     05  GL-DET-AMOUNT         PIC -(9)9.99.
+004020     05  FILLER                PIC X(02) VALUE SPACES.
+004030     05  GL-DET-POSTING-DATE   PIC X(10).
+004040****************************************************************
+004050* CURRENCY TABLE FIELDS                                        *
+004060****************************************************************
+004070 77  CT-MAX-ENTRIES            PIC 9(03) COMP VALUE 50.
+004080 77  CT-ENTRY-COUNT            PIC 9(03) COMP VALUE ZERO.
+004090 01  WS-CURRTAB-STATUS         PIC X(02).
+004100     88  CURRTAB-FILE-FOUND               VALUE "00".
+004110 01  WS-CURR-EOF-SW            PIC X(01)  VALUE "N".
+004120     88  CURR-TABLE-EOF                   VALUE "Y".
+004130 01  WS-CURR-FOUND-SW          PIC X(01)  VALUE "N".
+004140     88  CURR-FOUND                       VALUE "Y".
+004150 01  CURR-DAY-COUNT-BASIS      PIC 9(03).
+004160 01  CURR-ROUNDING-RULE        PIC X(01).
+004170 01  CURRENCY-TABLE-ENTRIES.
+004180     05  CT-ENTRY OCCURS 50 TIMES
+004190             INDEXED BY CT-IDX.
+004200         10  CT-TBL-CURRENCY-CODE   PIC X(03).
+004210         10  CT-TBL-DAY-COUNT-BASIS PIC 9(03).
+004220         10  CT-TBL-ROUNDING-RULE   PIC X(01).
+004230
+004240 PROCEDURE DIVISION.
+004250 0000-MAINLINE.
+004260     PERFORM 1000-INITIALIZE
+004270         THRU 1000-EXIT.
+004280     PERFORM 2000-PROCESS-ONE-LOAN
+004290         THRU 2000-EXIT
+004300         UNTIL LOAN-EOF.
+004310     PERFORM 9000-TERMINATE
+004320         THRU 9000-EXIT.
+004330     GOBACK.
+004340
+004350****************************************************************
+004360* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ              *
+004370****************************************************************
+004380 1000-INITIALIZE.
+004390     MOVE "01" TO CALL-FEEDBACK.
+004400     OPEN INPUT  LOAN-INPUT.
+004410     PERFORM 1100-ESTABLISH-RESTART-POINT
+004420         THRU 1100-EXIT.
+004430     PERFORM 1062-OPEN-PV-REPORT
+004440         THRU 1062-EXIT.
+004450     PERFORM 1064-OPEN-ERROR-LISTING
+004460         THRU 1064-EXIT.
+004470     PERFORM 1060-OPEN-LOAN-MASTER
+004480         THRU 1060-EXIT.
+004490     PERFORM 1070-OPEN-AUDIT-LOG
+004500         THRU 1070-EXIT.
+004510     PERFORM 1072-OPEN-GL-FEED
+004520         THRU 1072-EXIT.
+004530     PERFORM 1075-LOAD-CURRENCY-TABLE
+004540         THRU 1075-EXIT.
+004550     ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+004560     ACCEPT RPT-RUN-TIME FROM TIME.
+004570     MOVE RPT-RUN-DATE-YEAR   TO RPT-RUN-YEAR.
+004580     MOVE RPT-RUN-DATE-MONTH  TO RPT-RUN-MONTH.
+004590     MOVE RPT-RUN-DATE-DAY    TO RPT-RUN-DAY.
+004600     MOVE RPT-RUN-TIME-HOUR   TO RPT-RUN-HOUR.
+004610     MOVE RPT-RUN-TIME-MINUTE TO RPT-RUN-MINUTE.
+004620     MOVE RPT-RUN-TIME-SECOND TO RPT-RUN-SECOND.
+004630     PERFORM 1050-READ-CONTROL-HEADER
+004640         THRU 1050-EXIT.
+004650     PERFORM 1150-SKIP-TO-RESTART-POINT
+004660         THRU 1150-EXIT.
+004670 1000-EXIT.
+004680     EXIT.
+004690
+004700****************************************************************
+004710* 1062-OPEN-PV-REPORT - A RESTARTED RUN MUST APPEND TO THE      *
+004720*                       REPORT LEFT BY THE ABENDED SEGMENT      *
+004730*                       RATHER THAN TRUNCATE IT; WS-RESTART-    *
+004740*                       COUNT IS ALREADY SET BY THIS POINT BY   *
+004750*                       1100-ESTABLISH-RESTART-POINT.           *
+004760****************************************************************
+004770 1062-OPEN-PV-REPORT.
+004780     IF WS-RESTART-COUNT IS GREATER THAN ZERO
+004790         OPEN EXTEND PV-REPORT
+004800     ELSE
+004810         OPEN OUTPUT PV-REPORT
+004820     END-IF.
+004830 1062-EXIT.
+004840     EXIT.
+004850
+004860****************************************************************
+004870* 1064-OPEN-ERROR-LISTING - SAME APPEND-ON-RESTART TREATMENT AS *
+004880*                           1062-OPEN-PV-REPORT. THE HEADING    *
+004890*                           LINES ARE WRITTEN ONLY WHEN THE     *
+004900*                           LISTING IS BEING CREATED FRESH.     *
+004910****************************************************************
+004920 1064-OPEN-ERROR-LISTING.
+004930     IF WS-RESTART-COUNT IS GREATER THAN ZERO
+004940         OPEN EXTEND ERROR-LISTING
+004950     ELSE
+004960         OPEN OUTPUT ERROR-LISTING
+004970         WRITE ERROR-LISTING-LINE FROM ERR-HEADING-1
+004980         WRITE ERROR-LISTING-LINE FROM SPACES
+004990         WRITE ERROR-LISTING-LINE FROM ERR-COLUMN-HEADING
+005000     END-IF.
+005010 1064-EXIT.
+005020     EXIT.
+005030
+005040****************************************************************
+005050* 1060-OPEN-LOAN-MASTER - OPEN FOR UPDATE SO A LOAN'S CASH      *
+005060*                         FLOWS SURVIVE ACROSS RUNS; ONLY THE   *
+005070*                         VERY FIRST RUN EVER CREATES THE FILE  *
+005080****************************************************************
+005090 1060-OPEN-LOAN-MASTER.
+005100     OPEN I-O LOAN-MASTER.
+005110     IF NOT LOANMSTR-FILE-FOUND
+005120         OPEN OUTPUT LOAN-MASTER
+005130     END-IF.
+005140 1060-EXIT.
+005150     EXIT.
+005160
+005170****************************************************************
+005180* 1070-OPEN-AUDIT-LOG - APPEND TO THE AUDIT TRAIL RATHER THAN   *
+005190*                       RECREATING IT EACH RUN; THE HEADING AND *
+005200*                       COLUMN-HEADING LINES ARE WRITTEN ONLY   *
+005210*                       WHEN THE FILE IS BEING CREATED FOR THE  *
+005220*                       FIRST TIME. OPEN EXTEND DOES NOT CREATE *
+005230*                       A MISSING FILE ON THIS SYSTEM, SO THE   *
+005240*                       SAME EXISTENCE TEST USED FOR THE        *
+005250*                       CHECKPOINT FILE IS APPLIED HERE FIRST.  *
+005260****************************************************************
+005270 1070-OPEN-AUDIT-LOG.
+005280     OPEN INPUT AUDIT-LOG.
+005290     IF AUDITLOG-FILE-FOUND
+005300         CLOSE AUDIT-LOG
+005310         OPEN EXTEND AUDIT-LOG
+005320     ELSE
+005330         OPEN OUTPUT AUDIT-LOG
+005340         WRITE AUDIT-LOG-LINE FROM AUD-HEADING-1
+005350         WRITE AUDIT-LOG-LINE FROM SPACES
+005360         WRITE AUDIT-LOG-LINE FROM AUD-COLUMN-HEADING
+005370     END-IF.
+005380 1070-EXIT.
+005390     EXIT.
+005400
+005410****************************************************************
+005420* 1072-OPEN-GL-FEED - SAME APPEND-ON-RESTART TREATMENT AS       *
+005430*                     1062-OPEN-PV-REPORT; OTHERWISE A RESTART  *
+005440*                     WOULD PERMANENTLY LOSE THE GL POSTINGS    *
+005450*                     FOR LOANS PROCESSED BEFORE THE ABEND.     *
+005460****************************************************************
+005470 1072-OPEN-GL-FEED.
+005480     IF WS-RESTART-COUNT IS GREATER THAN ZERO
+005490         OPEN EXTEND GL-FEED
+005500     ELSE
+005510         OPEN OUTPUT GL-FEED
+005520     END-IF.
+005530 1072-EXIT.
+005540     EXIT.
+005550
+005560****************************************************************
+005570* 1075-LOAD-CURRENCY-TABLE - READ THE CURRENCY/PRODUCT RATE     *
+005580*                            PARAMETER FILE INTO AN IN-MEMORY   *
+005590*                            TABLE ONCE, AT STARTUP             *
+005600****************************************************************
+005610 1075-LOAD-CURRENCY-TABLE.
+005620     OPEN INPUT CURRENCY-TABLE.
+005630     IF NOT CURRTAB-FILE-FOUND
+005640*        NO CURRENCY PARAMETER FILE MEANS NO LOAN CAN BE
+005650*        REPRICED, SO THE RUN IS ABORTED RATHER THAN LETTING
+005660*        EVERY LOAN FALL THROUGH TO A C1 REJECTION
+005670         DISPLAY "COBCALC: FATAL - CURRENCY-TABLE NOT FOUND, "
+005680             "STATUS " WS-CURRTAB-STATUS ".  RUN ABORTED."
+005690         MOVE 16 TO RETURN-CODE
+005700         STOP RUN
+005710     END-IF.
+005720     MOVE "N" TO WS-CURR-EOF-SW.
+005730     PERFORM 1080-READ-CURRENCY-TABLE-RECORD
+005740         THRU 1080-EXIT
+005750         UNTIL CURR-TABLE-EOF.
+005760     CLOSE CURRENCY-TABLE.
+005770 1075-EXIT.
+005780     EXIT.
+005790
+005800 1080-READ-CURRENCY-TABLE-RECORD.
+005810     READ CURRENCY-TABLE
+005820         AT END
+005830             SET CURR-TABLE-EOF TO TRUE
+005840             GO TO 1080-EXIT
+005850     END-READ.
+005860     IF CT-ENTRY-COUNT IS NOT LESS THAN CT-MAX-ENTRIES
+005870         SET CURR-TABLE-EOF TO TRUE
+005880         GO TO 1080-EXIT
+005890     END-IF.
+005900     IF CT-DAY-COUNT-BASIS IS NOT NUMERIC
+005910             OR CT-DAY-COUNT-BASIS IS EQUAL TO ZERO
+005920*        BAD PARAMETER RECORD - LEAVE THIS CURRENCY OUT OF THE
+005930*        TABLE SO A LOAN QUOTING IT IS REJECTED C1 RATHER THAN
+005940*        DIVIDING BY ZERO DURING REPRICE
+005950         GO TO 1080-EXIT
+005960     END-IF.
+005970     ADD 1 TO CT-ENTRY-COUNT.
+005980     SET CT-IDX TO CT-ENTRY-COUNT.
+005990     MOVE CT-CURRENCY-CODE   TO CT-TBL-CURRENCY-CODE(CT-IDX).
+006000     MOVE CT-DAY-COUNT-BASIS TO CT-TBL-DAY-COUNT-BASIS(CT-IDX).
+006010     MOVE CT-ROUNDING-RULE   TO CT-TBL-ROUNDING-RULE(CT-IDX).
+006020 1080-EXIT.
+006030     EXIT.
+006040
+006050****************************************************************
+006060* 1050-READ-CONTROL-HEADER - THE FIRST RECORD OF THE BATCH IS   *
+006070*                            A HEADER CARRYING THE LOAN COUNT   *
+006080*                            AND TOTAL VALUE THE BATCH IS       *
+006090*                            SUPPOSED TO CONTAIN                *
+006100****************************************************************
+006110 1050-READ-CONTROL-HEADER.
+006120     READ LOAN-INPUT
+006130         AT END
+006140             SET LOAN-EOF TO TRUE
+006150             GO TO 1050-EXIT
+006160     END-READ.
+006170     IF NOT LI-IS-HEADER
+006180*        THE BATCH CONTRACT REQUIRES A LEADING HEADER RECORD;
+006190*        WITHOUT ONE THE FIRST LOAN CAN NEVER BE RUN THROUGH
+006200*        EDIT/PROCESS, SO THE RUN IS ABORTED RATHER THAN
+006210*        SILENTLY DISCARDING IT
+006220         DISPLAY "COBCALC: FATAL - FIRST LOAN-INPUT RECORD IS "
+006230             "NOT A HEADER RECORD.  RUN ABORTED."
+006240         MOVE 16 TO RETURN-CODE
+006250         STOP RUN
+006260     END-IF.
+006270     MOVE LC-LOAN-COUNT    TO WS-CTL-HDR-COUNT.
+006280     MOVE LC-CONTROL-TOTAL TO WS-CTL-HDR-TOTAL.
+006290 1050-EXIT.
+006300     EXIT.
+006310
+006320****************************************************************
+006330* 1100-ESTABLISH-RESTART-POINT - IF A CHECKPOINT WAS LEFT BY AN *
+006340*                                ABENDED RUN, READ HOW MANY      *
+006350*                                LOANS IT ALREADY HANDLED AND    *
+006360*                                HOW MUCH IT HAD ALREADY         *
+006370*                                ACCUMULATED TOWARD THE CONTROL  *
+006380*                                TOTALS                          *
+006390****************************************************************
+006400 1100-ESTABLISH-RESTART-POINT.
+006410     MOVE ZERO TO WS-RESTART-COUNT.
+006420     MOVE ZERO TO WS-CTL-ACTUAL-COUNT.
+006430     MOVE ZERO TO WS-CTL-ACTUAL-TOTAL.
+006440     MOVE ZERO TO WS-REJECT-COUNT.
+006450     MOVE ZERO TO RPT-PAGE-COUNT.
+006460     OPEN INPUT CHECKPOINT-FILE.
+006470     IF CHKPT-FILE-FOUND
+006480         READ CHECKPOINT-FILE
+006490             AT END
+006500                 MOVE ZERO TO WS-RESTART-COUNT
+006510             NOT AT END
+006520                 MOVE CHKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+006530                 MOVE CHKPT-ACTUAL-COUNT
+006540                     TO WS-CTL-ACTUAL-COUNT
+006550                 MOVE CHKPT-ACTUAL-TOTAL
+006560                     TO WS-CTL-ACTUAL-TOTAL
+006570                 MOVE CHKPT-REJECT-COUNT
+006580                     TO WS-REJECT-COUNT
+006590                 MOVE CHKPT-PAGE-COUNT
+006600                     TO RPT-PAGE-COUNT
+006610         END-READ
+006620         CLOSE CHECKPOINT-FILE
+006630     END-IF.
+006640 1100-EXIT.
+006650     EXIT.
+006660
+006670****************************************************************
+006680* 1150-SKIP-TO-RESTART-POINT - READ AND DISCARD ANY LOANS       *
+006690*                              ALREADY HANDLED BY A PRIOR RUN,   *
+006700*                              THEN PRIME THE FIRST UNPROCESSED  *
+006710*                              RECORD FOR THE MAIN LOOP          *
+006720****************************************************************
+006730 1150-SKIP-TO-RESTART-POINT.
+006740     PERFORM 2100-READ-LOAN-DATA
+006750         THRU 2100-EXIT
+006760         UNTIL WS-RECORDS-PROCESSED
+006770             IS GREATER THAN WS-RESTART-COUNT
+006780             OR LOAN-EOF.
+006790 1150-EXIT.
+006800     EXIT.
+006810
+006820****************************************************************
+006830* 2000-PROCESS-ONE-LOAN - CALCULATE ONE LOAN, REPORT IT, THEN   *
+006840*                         READ THE NEXT ONE                    *
+006850****************************************************************
+006860 2000-PROCESS-ONE-LOAN.
+006870     PERFORM 2150-EDIT-LOAN-DATA
+006880         THRU 2150-EXIT.
+006890     MOVE "N" TO WS-CALC-OVERFLOW-SW.
+006900     IF LOAN-VALID
+006910         COMPUTE NO-OF-PERIODS = NO-OF-PERIODS-IN
+006920         EVALUATE TRANS-CODE-IN
+006930             WHEN "P"
+006940* Present value - discount the level cash-flow table back to now
+006950                 PERFORM 2250-BUILD-CASH-FLOWS
+006960                     THRU 2250-EXIT
+006970                 PERFORM 2300-CALC-PRESENT-VALUE
+006980                     THRU 2300-EXIT
+006990             WHEN "F"
+007000* Future value - compound the level cash-flow table forward
+007010                 PERFORM 2250-BUILD-CASH-FLOWS
+007020                     THRU 2250-EXIT
+007030                 PERFORM 2400-CALC-FUTURE-VALUE
+007040                     THRU 2400-EXIT
+007050             WHEN "M"
+007060* Amortized payment - computed directly from the principal
+007070                 PERFORM 2500-CALC-PAYMENT
+007080                     THRU 2500-EXIT
+007090         END-EVALUATE
+007100         IF CALC-OVERFLOW
+007110* The period/rate combination blew past the exponent field's
+007120* capacity - reject it rather than report a truncated number
+007130             SET LOAN-INVALID TO TRUE
+007140             MOVE "V1" TO EDIT-REASON-CODE
+007150             MOVE "CALCULATION RESULT EXCEEDED FIELD CAPACITY"
+007160                 TO EDIT-REASON-TEXT
+007170             PERFORM 2160-WRITE-ERROR-LISTING
+007180                 THRU 2160-EXIT
+007190         ELSE
+007200             PERFORM 2190-APPLY-ROUNDING-RULE
+007210                 THRU 2190-EXIT
+007220* Report it
+007230             PERFORM 2700-WRITE-REPORT-LINE
+007240                 THRU 2700-EXIT
+007250* Record it on the audit trail
+007260             PERFORM 2600-WRITE-AUDIT-LOG
+007270                 THRU 2600-EXIT
+007280* Feed it to the GL posting system
+007290             PERFORM 2800-WRITE-GL-FEED
+007300                 THRU 2800-EXIT
+007310             ADD 1 TO WS-CTL-ACTUAL-COUNT
+007320             ADD CALC-RESULT TO WS-CTL-ACTUAL-TOTAL
+007330             MOVE "OK" TO CALL-FEEDBACK
+007340         END-IF
+007350     END-IF.
+007360     PERFORM 2650-TAKE-CHECKPOINT
+007370         THRU 2650-EXIT.
+007380     PERFORM 2100-READ-LOAN-DATA
+007390         THRU 2100-EXIT.
+007400 2000-EXIT.
+007410     EXIT.
+007420
+007430****************************************************************
+007440* 2100-READ-LOAN-DATA - READ THE NEXT LOAN FROM THE BATCH FILE  *
+007450****************************************************************
+007460 2100-READ-LOAN-DATA.
+007470     READ LOAN-INPUT
+007480         AT END
+007490             SET LOAN-EOF TO TRUE
+007500             GO TO 2100-EXIT
+007510     END-READ.
+007520     IF LI-IS-TRAILER
+007530         MOVE LC-LOAN-COUNT    TO WS-CTL-TRL-COUNT
+007540         MOVE LC-CONTROL-TOTAL TO WS-CTL-TRL-TOTAL
+007550         SET TRAILER-SEEN TO TRUE
+007560         SET LOAN-EOF TO TRUE
+007570         GO TO 2100-EXIT
+007580     END-IF.
+007590     ADD 1 TO WS-RECORDS-PROCESSED.
+007600     MOVE LI-LOAN-AMOUNT       TO LOAN-AMOUNT-IN.
+007610     MOVE LI-INTEREST-RATE     TO INTEREST-IN.
+007620     MOVE LI-NO-OF-PERIODS     TO NO-OF-PERIODS-IN.
+007630     MOVE LI-TRANS-CODE        TO TRANS-CODE-IN.
+007640     MOVE LI-LOAN-ID           TO LOAN-ID-IN.
+007650     MOVE LI-GL-ACCOUNT        TO GL-ACCOUNT-IN.
+007660     MOVE LI-CURRENCY-CODE     TO CURRENCY-CODE-IN.
+007670 2100-EXIT.
+007680     EXIT.
+007690
+007700****************************************************************
+007710* 2150-EDIT-LOAN-DATA - VALIDATE NO-OF-PERIODS-IN, INTEREST-IN, *
+007720*                       AND TRANS-CODE-IN BEFORE ANY CASH FLOWS *
+007730*                       ARE BUILT FROM THEM                     *
+007740****************************************************************
+007750 2150-EDIT-LOAN-DATA.
+007760     SET LOAN-VALID TO TRUE.
+007770     IF NO-OF-PERIODS-IN IS LESS THAN 1
+007780         MOVE "P1" TO EDIT-REASON-CODE
+007790         MOVE "NUMBER OF PERIODS MUST BE GREATER THAN ZERO"
+007800             TO EDIT-REASON-TEXT
+007810         GO TO 2150-REJECT
+007820     END-IF.
+007830     IF NO-OF-PERIODS-IN IS GREATER THAN EDIT-MAX-PERIODS
+007840         MOVE "P2" TO EDIT-REASON-CODE
+007850         MOVE "NUMBER OF PERIODS EXCEEDS MAXIMUM ALLOWED"
+007860             TO EDIT-REASON-TEXT
+007870         GO TO 2150-REJECT
+007880     END-IF.
+007890     IF INTEREST-IN IS NOT GREATER THAN ZERO
+007900         MOVE "R1" TO EDIT-REASON-CODE
+007910         MOVE "INTEREST RATE MUST BE GREATER THAN ZERO"
+007920             TO EDIT-REASON-TEXT
+007930         GO TO 2150-REJECT
+007940     END-IF.
+007950     IF INTEREST-IN IS GREATER THAN EDIT-MAX-INTEREST
+007960         MOVE "R2" TO EDIT-REASON-CODE
+007970         MOVE "INTEREST RATE EXCEEDS MAXIMUM ALLOWED"
+007980             TO EDIT-REASON-TEXT
+007990         GO TO 2150-REJECT
+008000     END-IF.
+008010     IF TRANS-CODE-IN IS NOT EQUAL TO "P"
+008020             AND TRANS-CODE-IN IS NOT EQUAL TO "F"
+008030             AND TRANS-CODE-IN IS NOT EQUAL TO "M"
+008040         MOVE "T1" TO EDIT-REASON-CODE
+008050         MOVE "TRANSACTION CODE MUST BE P, F, OR M"
+008060             TO EDIT-REASON-TEXT
+008070         GO TO 2150-REJECT
+008080     END-IF.
+008090     PERFORM 2170-LOOKUP-CURRENCY-RATE
+008100         THRU 2170-EXIT.
+008110     IF NOT CURR-FOUND
+008120         MOVE "C1" TO EDIT-REASON-CODE
+008130         MOVE "CURRENCY CODE NOT FOUND IN RATE TABLE"
+008140             TO EDIT-REASON-TEXT
+008150         GO TO 2150-REJECT
+008160     END-IF.
+008170     PERFORM 2180-REPRICE-INTEREST-RATE
+008180         THRU 2180-EXIT.
+008190     IF TRANS-CODE-IN IS EQUAL TO "M"
+008200             AND INTEREST IS EQUAL TO ZERO
+008210*        A REPRICED RATE THIS SMALL TRUNCATES TO ZERO, WHICH
+008220*        WOULD MAKE THE PAYMENT DENOMINATOR ZERO IN 2500
+008230         MOVE "R3" TO EDIT-REASON-CODE
+008240         MOVE "REPRICED INTEREST RATE ROUNDS TO ZERO"
+008250             TO EDIT-REASON-TEXT
+008260         GO TO 2150-REJECT
+008270     END-IF.
+008280     GO TO 2150-EXIT.
+008290 2150-REJECT.
+008300     SET LOAN-INVALID TO TRUE.
+008310     PERFORM 2160-WRITE-ERROR-LISTING
+008320         THRU 2160-EXIT.
+008330 2150-EXIT.
+008340     EXIT.
+008350
+008360****************************************************************
+008370* 2160-WRITE-ERROR-LISTING - WRITE ONE REJECTED LOAN TO THE     *
+008380*                            ERROR-LISTING FILE                 *
+008390****************************************************************
+008400 2160-WRITE-ERROR-LISTING.
+008410     MOVE LOAN-AMOUNT-IN     TO ERR-DET-AMOUNT.
+008420     MOVE INTEREST-IN        TO ERR-DET-RATE.
+008430     MOVE NO-OF-PERIODS-IN   TO ERR-DET-PERIODS.
+008440     MOVE TRANS-CODE-IN      TO ERR-DET-TRANS-CODE.
+008450     MOVE EDIT-REASON-CODE   TO ERR-DET-REASON-CODE.
+008460     MOVE EDIT-REASON-TEXT   TO ERR-DET-REASON-TEXT.
+008470     WRITE ERROR-LISTING-LINE FROM ERR-DETAIL-LINE.
+008480     ADD 1 TO WS-REJECT-COUNT.
+008490 2160-EXIT.
+008500     EXIT.
+008510
+008520****************************************************************
+008530* 2170-LOOKUP-CURRENCY-RATE - FIND THIS LOAN'S CURRENCY CODE IN *
+008540*                             THE IN-MEMORY CURRENCY TABLE AND  *
+008550*                             CARRY ITS DAY-COUNT BASIS AND     *
+008560*                             ROUNDING RULE FORWARD             *
+008570****************************************************************
+008580 2170-LOOKUP-CURRENCY-RATE.
+008590     MOVE "N" TO WS-CURR-FOUND-SW.
+008600     PERFORM 2175-SEARCH-ONE-CURRENCY-ENTRY
+008610         THRU 2175-EXIT
+008620         VARYING CT-IDX FROM 1 BY 1
+008630         UNTIL CT-IDX IS GREATER THAN CT-ENTRY-COUNT
+008640         OR CURR-FOUND.
+008650 2170-EXIT.
+008660     EXIT.
+008670
+008680 2175-SEARCH-ONE-CURRENCY-ENTRY.
+008690     IF CT-TBL-CURRENCY-CODE(CT-IDX) IS EQUAL TO CURRENCY-CODE-IN
+008700         MOVE CT-TBL-DAY-COUNT-BASIS(CT-IDX)
+008710             TO CURR-DAY-COUNT-BASIS
+008720         MOVE CT-TBL-ROUNDING-RULE(CT-IDX)
+008730             TO CURR-ROUNDING-RULE
+008740         SET CURR-FOUND TO TRUE
+008750     END-IF.
+008760 2175-EXIT.
+008770     EXIT.
+008780
+008790****************************************************************
+008800* 2180-REPRICE-INTEREST-RATE - RESTATE THE QUOTED RATE (ON A    *
+008810*                              360-DAY BASIS) ONTO THIS         *
+008820*                              CURRENCY'S OWN DAY-COUNT BASIS   *
+008830****************************************************************
+008840 2180-REPRICE-INTEREST-RATE.
+008850     COMPUTE CURR-RATE-NUMERATOR =
+008860           INTEREST-IN * CURR-DAY-COUNT-BASIS.
+008870     COMPUTE INTEREST = CURR-RATE-NUMERATOR / 360.
+008880 2180-EXIT.
+008890     EXIT.
+008900
+008910****************************************************************
+008920* 2190-APPLY-ROUNDING-RULE - ROUND OR TRUNCATE THE RAW RESULT   *
+008930*                            TO CENTS PER THIS CURRENCY'S        *
+008940*                            ROUNDING RULE                       *
+008950****************************************************************
+008960 2190-APPLY-ROUNDING-RULE.
+008970     EVALUATE CURR-ROUNDING-RULE
+008980         WHEN "N"
+008990             COMPUTE CALC-RESULT ROUNDED = CALC-RESULT-RAW
+009000         WHEN OTHER
+009010             COMPUTE CALC-RESULT = CALC-RESULT-RAW
+009020     END-EVALUATE.
+009030 2190-EXIT.
+009040     EXIT.
+009050
+009060****************************************************************
+009070* 2200-GET-AMOUNTS - WRITE ONE PERIOD OF THE LOAN'S LEVEL       *
+009080*                    CASH FLOW TO LOAN-MASTER, KEYED BY         *
+009090*                    LOAN-ID AND PERIOD NUMBER                  *
+009100****************************************************************
+009110 2200-GET-AMOUNTS.
+009120     MOVE LOAN-ID-IN     TO LM-LOAN-ID.
+009130     MOVE COUNTER        TO LM-PERIOD-NO.
+009140     MOVE LOAN-AMOUNT-IN TO LM-AMOUNT.
+009150     WRITE LOAN-MASTER-RECORD
+009160         INVALID KEY
+009170             PERFORM 2205-REWRITE-LOAN-MASTER
+009180                 THRU 2205-EXIT
+009190     END-WRITE.
+009200 2200-EXIT.
+009210     EXIT.
+009220
+009230****************************************************************
+009240* 2205-REWRITE-LOAN-MASTER - A RE-RUN OF A LOAN ALREADY ON      *
+009250*                            LOAN-MASTER UPDATES ITS CASH FLOW  *
+009260*                            RATHER THAN DUPLICATING THE KEY     *
+009270****************************************************************
+009280 2205-REWRITE-LOAN-MASTER.
+009290     REWRITE LOAN-MASTER-RECORD.
+009300 2205-EXIT.
+009310     EXIT.
+009320
+009330****************************************************************
+009340* 2250-BUILD-CASH-FLOWS - DRIVE 2200-GET-AMOUNTS ACROSS EVERY   *
+009350*                         PERIOD OF THE LOAN                    *
+009360****************************************************************
+009370 2250-BUILD-CASH-FLOWS.
+009380     PERFORM 2200-GET-AMOUNTS
+009390         THRU 2200-EXIT
+009400         VARYING COUNTER FROM 1 BY 1
+009410         UNTIL COUNTER IS GREATER THAN NO-OF-PERIODS.
+009420 2250-EXIT.
+009430     EXIT.
+009440
+009450****************************************************************
+009460* 2260-READ-CASH-FLOW-AMOUNT - READ ONE PERIOD'S CASH FLOW      *
+009470*                              BACK FROM LOAN-MASTER BY KEY     *
+009480****************************************************************
+009490 2260-READ-CASH-FLOW-AMOUNT.
+009500     MOVE LOAN-ID-IN TO LM-LOAN-ID.
+009510     MOVE COUNTER    TO LM-PERIOD-NO.
+009520     READ LOAN-MASTER
+009530         KEY IS LM-KEY
+009540         INVALID KEY
+009550             MOVE ZERO TO LM-AMOUNT
+009560     END-READ.
+009570 2260-EXIT.
+009580     EXIT.
+009590
+009600****************************************************************
+009610* 2300-CALC-PRESENT-VALUE - SUM THE CASH-FLOW TABLE DISCOUNTED  *
+009620*                           BACK TO PERIOD ZERO AT INTEREST     *
+009630****************************************************************
+009640 2300-CALC-PRESENT-VALUE.
+009650     MOVE ZERO TO CALC-RESULT-RAW.
+009660     COMPUTE PV-DISCOUNT-BASE = 1 + INTEREST.
+009670     PERFORM 2310-DISCOUNT-ONE-PERIOD
+009680         THRU 2310-EXIT
+009690         VARYING COUNTER FROM 1 BY 1
+009700         UNTIL COUNTER IS GREATER THAN NO-OF-PERIODS.
+009710 2300-EXIT.
+009720     EXIT.
+009730
+009740 2310-DISCOUNT-ONE-PERIOD.
+009750     PERFORM 2260-READ-CASH-FLOW-AMOUNT
+009760         THRU 2260-EXIT.
+009770     COMPUTE PV-DISCOUNT-FACTOR =
+009780           PV-DISCOUNT-BASE ** COUNTER
+009790         ON SIZE ERROR
+009800             SET CALC-OVERFLOW TO TRUE
+009810             GO TO 2310-EXIT
+009820     END-COMPUTE.
+009830     COMPUTE CALC-RESULT-RAW =
+009840           CALC-RESULT-RAW
+009850           + (LM-AMOUNT / PV-DISCOUNT-FACTOR).
+009860 2310-EXIT.
+009870     EXIT.
+009880
+009890****************************************************************
+009900* 2400-CALC-FUTURE-VALUE - SUM THE CASH-FLOW TABLE COMPOUNDED   *
+009910*                          FORWARD TO THE LAST PERIOD AT        *
+009920*                          INTEREST                             *
+009930****************************************************************
+009940 2400-CALC-FUTURE-VALUE.
+009950     MOVE ZERO TO CALC-RESULT-RAW.
+009960     COMPUTE PV-DISCOUNT-BASE = 1 + INTEREST.
+009970     PERFORM 2410-COMPOUND-ONE-PERIOD
+009980         THRU 2410-EXIT
+009990         VARYING COUNTER FROM 1 BY 1
+010000         UNTIL COUNTER IS GREATER THAN NO-OF-PERIODS.
+010010 2400-EXIT.
+010020     EXIT.
+010030
+010040 2410-COMPOUND-ONE-PERIOD.
+010050     PERFORM 2260-READ-CASH-FLOW-AMOUNT
+010060         THRU 2260-EXIT.
+010070     COMPUTE FV-PERIODS-REMAINING = NO-OF-PERIODS - COUNTER + 1.
+010080     COMPUTE PV-DISCOUNT-FACTOR =
+010090           PV-DISCOUNT-BASE ** FV-PERIODS-REMAINING
+010100         ON SIZE ERROR
+010110             SET CALC-OVERFLOW TO TRUE
+010120             GO TO 2410-EXIT
+010130     END-COMPUTE.
+010140     COMPUTE CALC-RESULT-RAW =
+010150           CALC-RESULT-RAW
+010160           + (LM-AMOUNT * PV-DISCOUNT-FACTOR).
+010170 2410-EXIT.
+010180     EXIT.
+010190
+010200****************************************************************
+010210* 2500-CALC-PAYMENT - COMPUTE THE LEVEL PAYMENT THAT AMORTIZES  *
+010220*                     THE LOAN PRINCIPAL OVER ITS TERM AT       *
+010230*                     INTEREST                                  *
+010240****************************************************************
+010250 2500-CALC-PAYMENT.
+010260     COMPUTE PV-DISCOUNT-BASE = 1 + INTEREST.
+010270     COMPUTE PV-DISCOUNT-FACTOR =
+010280           PV-DISCOUNT-BASE ** NO-OF-PERIODS
+010290         ON SIZE ERROR
+010300             SET CALC-OVERFLOW TO TRUE
+010310             GO TO 2500-EXIT
+010320     END-COMPUTE.
+010330     COMPUTE PMT-NUMERATOR =
+010340           LOAN-AMOUNT-IN * INTEREST * PV-DISCOUNT-FACTOR.
+010350     COMPUTE PMT-DENOMINATOR = PV-DISCOUNT-FACTOR - 1.
+010360     COMPUTE CALC-RESULT-RAW = PMT-NUMERATOR / PMT-DENOMINATOR.
+010370 2500-EXIT.
+010380     EXIT.
+010390
+010400****************************************************************
+010410* 2600-WRITE-AUDIT-LOG - WRITE ONE AUDIT RECORD FOR THIS LOAN'S *
+010420*                        RUN DATE/TIME, INPUT TERMS, AND RESULT *
+010430****************************************************************
+010440 2600-WRITE-AUDIT-LOG.
+010450     MOVE RPT-RUN-DATE-OUT TO AUD-DET-RUN-DATE.
+010460     MOVE RPT-RUN-TIME-OUT TO AUD-DET-RUN-TIME.
+010470     MOVE LOAN-AMOUNT-IN   TO AUD-DET-AMOUNT.
+010480     MOVE INTEREST-IN      TO AUD-DET-RATE.
+010490     MOVE NO-OF-PERIODS-IN TO AUD-DET-PERIODS.
+010500     EVALUATE TRANS-CODE-IN
+010510         WHEN "P"
+010520             MOVE "PV"  TO AUD-DET-TYPE
+010530         WHEN "F"
+010540             MOVE "FV"  TO AUD-DET-TYPE
+010550         WHEN "M"
+010560             MOVE "PMT" TO AUD-DET-TYPE
+010570     END-EVALUATE.
+010580     MOVE CALC-RESULT      TO AUD-DET-RESULT.
+010590     WRITE AUDIT-LOG-LINE FROM AUD-DETAIL-LINE.
+010600 2600-EXIT.
+010610     EXIT.
+010620
+010630****************************************************************
+010640* 2650-TAKE-CHECKPOINT - EVERY CHKPT-INTERVAL LOANS, RECORD HOW *
+010650*                        FAR THE RUN HAS GOTTEN SO A RESTART    *
+010660*                        DOES NOT REPROCESS THEM                *
+010670****************************************************************
+010680 2650-TAKE-CHECKPOINT.
+010690     DIVIDE WS-RECORDS-PROCESSED BY CHKPT-INTERVAL
+010700         GIVING WS-CHKPT-QUOTIENT
+010710         REMAINDER WS-CHKPT-REMAINDER.
+010720     IF WS-CHKPT-REMAINDER IS EQUAL TO ZERO
+010730         MOVE WS-RECORDS-PROCESSED TO CHKPT-RECORDS-PROCESSED
+010740         MOVE LOAN-ID-IN           TO CHKPT-LAST-LOAN-ID
+010750         MOVE WS-CTL-ACTUAL-COUNT  TO CHKPT-ACTUAL-COUNT
+010760         MOVE WS-CTL-ACTUAL-TOTAL  TO CHKPT-ACTUAL-TOTAL
+010770         MOVE WS-REJECT-COUNT      TO CHKPT-REJECT-COUNT
+010780         MOVE RPT-PAGE-COUNT       TO CHKPT-PAGE-COUNT
+010790         OPEN OUTPUT CHECKPOINT-FILE
+010800         WRITE CHECKPOINT-RECORD
+010810         CLOSE CHECKPOINT-FILE
+010820     END-IF.
+010830 2650-EXIT.
+010840     EXIT.
+010850
+010860****************************************************************
+010870* 2700-WRITE-REPORT-LINE - WRITE ONE DETAIL LINE TO PV-REPORT,  *
+010880*                          HEADING A NEW PAGE IF NEEDED FIRST   *
+010890****************************************************************
+010900 2700-WRITE-REPORT-LINE.
+010910     IF RPT-LINE-COUNT IS GREATER THAN OR EQUAL TO RPT-MAX-LINES
+010920         PERFORM 2710-WRITE-REPORT-HEADINGS
+010930             THRU 2710-EXIT
+010940     END-IF.
+010950     MOVE LOAN-AMOUNT-IN   TO RPT-DET-AMOUNT.
+010960     MOVE INTEREST-IN      TO RPT-DET-RATE.
+010970     MOVE NO-OF-PERIODS-IN TO RPT-DET-PERIODS.
+010980     EVALUATE TRANS-CODE-IN
+010990         WHEN "P"
+011000             MOVE "PV"  TO RPT-DET-TYPE
+011010         WHEN "F"
+011020             MOVE "FV"  TO RPT-DET-TYPE
+011030         WHEN "M"
+011040             MOVE "PMT" TO RPT-DET-TYPE
+011050     END-EVALUATE.
+011060     MOVE CALC-RESULT      TO RPT-DET-RESULT.
+011070     WRITE PV-REPORT-LINE FROM RPT-DETAIL-LINE.
+011080     ADD 1 TO RPT-LINE-COUNT.
+011090 2700-EXIT.
+011100     EXIT.
+011110
+011120****************************************************************
+011130* 2710-WRITE-REPORT-HEADINGS - START A NEW REPORT PAGE          *
+011140****************************************************************
+011150 2710-WRITE-REPORT-HEADINGS.
+011160     ADD 1 TO RPT-PAGE-COUNT.
+011170     MOVE RPT-PAGE-COUNT   TO RPT-H1-PAGE-NO.
+011180     MOVE RPT-RUN-DATE-OUT TO RPT-H2-RUN-DATE.
+011190     MOVE RPT-RUN-TIME-OUT TO RPT-H2-RUN-TIME.
+011200     IF RPT-PAGE-COUNT IS GREATER THAN 1
+011210         WRITE PV-REPORT-LINE FROM SPACES
+011220         BEFORE ADVANCING PAGE
+011230     END-IF.
+011240     WRITE PV-REPORT-LINE FROM RPT-HEADING-1.
+011250     WRITE PV-REPORT-LINE FROM RPT-HEADING-2.
+011260     WRITE PV-REPORT-LINE FROM SPACES.
+011270     WRITE PV-REPORT-LINE FROM RPT-COLUMN-HEADING.
+011280     MOVE ZERO TO RPT-LINE-COUNT.
+011290 2710-EXIT.
+011300     EXIT.
+011310
+011320****************************************************************
+011330* 2800-WRITE-GL-FEED - FORMAT ONE FIXED-FORMAT RECORD FOR THE   *
+011340*                      GENERAL LEDGER POSTING SYSTEM            *
+011350****************************************************************
+011360 2800-WRITE-GL-FEED.
+011370     MOVE LOAN-ID-IN       TO GL-DET-LOAN-ID.
+011380     MOVE GL-ACCOUNT-IN    TO GL-DET-ACCOUNT.
+011390     EVALUATE TRANS-CODE-IN
+011400         WHEN "P"
+011410             MOVE "PV"  TO GL-DET-TYPE
+011420         WHEN "F"
+011430             MOVE "FV"  TO GL-DET-TYPE
+011440         WHEN "M"
+011450             MOVE "PMT" TO GL-DET-TYPE
+011460     END-EVALUATE.
+011470     MOVE CALC-RESULT      TO GL-DET-AMOUNT.
+011480     MOVE RPT-RUN-DATE-OUT TO GL-DET-POSTING-DATE.
+011490     WRITE GL-FEED-LINE FROM GL-DETAIL-LINE.
+011500 2800-EXIT.
+011510     EXIT.
+011520
+011530****************************************************************
+011540* 9000-TERMINATE - CLOSE FILES AND END THE RUN                 *
+011550****************************************************************
+011560 9000-TERMINATE.
+011570     MOVE SPACES TO ERR-TRAILER-LINE.
+011580     MOVE WS-REJECT-COUNT TO DISP-REJECT-COUNT.
+011590     STRING DISP-REJECT-COUNT " LOAN(S) REJECTED"
+011600     DELIMITED BY SIZE
+011610     INTO ERR-TRAILER-LINE.
+011620     WRITE ERROR-LISTING-LINE FROM SPACES.
+011630     WRITE ERROR-LISTING-LINE FROM ERR-TRAILER-LINE.
+011640     CLOSE LOAN-INPUT.
+011650     CLOSE PV-REPORT.
+011660     CLOSE ERROR-LISTING.
+011670     CLOSE LOAN-MASTER.
+011680     CLOSE AUDIT-LOG.
+011690     CLOSE GL-FEED.
+011700     PERFORM 9100-CLEAR-CHECKPOINT
+011710         THRU 9100-EXIT.
+011720     PERFORM 9200-WRITE-RECON-REPORT
+011730         THRU 9200-EXIT.
+011740 9000-EXIT.
+011750     EXIT.
+011760
+011770****************************************************************
+011780* 9100-CLEAR-CHECKPOINT - A CLEAN FINISH NEEDS NO RESTART POINT *
+011790*                         SO THE NEXT RUN STARTS FROM SCRATCH   *
+011800****************************************************************
+011810 9100-CLEAR-CHECKPOINT.
+011820     OPEN OUTPUT CHECKPOINT-FILE.
+011830     CLOSE CHECKPOINT-FILE.
+011840 9100-EXIT.
+011850     EXIT.
+011860
+011870****************************************************************
+011880* 9200-WRITE-RECON-REPORT - COMPARE THE LOAN COUNT AND TOTAL    *
+011890*                           VALUE ACTUALLY PROCESSED AGAINST    *
+011900*                           THE BATCH'S HEADER AND TRAILER      *
+011910*                           CONTROL RECORDS                     *
+011920****************************************************************
+011930 9200-WRITE-RECON-REPORT.
+011940     OPEN OUTPUT RECON-REPORT.
+011950     WRITE RECON-REPORT-LINE FROM RECON-HEADING-1.
+011960     WRITE RECON-REPORT-LINE FROM SPACES.
+011970     WRITE RECON-REPORT-LINE FROM RECON-COLUMN-HEADING.
+011980     MOVE "LOAN COUNT"        TO RECON-DET-LABEL.
+011990     MOVE WS-CTL-HDR-COUNT    TO RECON-DET-HDR-VALUE.
+012000     MOVE WS-CTL-TRL-COUNT    TO RECON-DET-TRL-VALUE.
+012010     MOVE WS-CTL-ACTUAL-COUNT TO RECON-DET-ACT-VALUE.
+012020     IF TRAILER-SEEN
+012030         IF WS-CTL-ACTUAL-COUNT IS EQUAL TO WS-CTL-TRL-COUNT
+012040             MOVE "MATCHED"  TO RECON-DET-STATUS
+012050         ELSE
+012060             MOVE "MISMATCH" TO RECON-DET-STATUS
+012070         END-IF
+012080     ELSE
+012090         MOVE "NO TRLR" TO RECON-DET-STATUS
+012100     END-IF.
+012110     WRITE RECON-REPORT-LINE FROM RECON-DETAIL-LINE.
+012120     MOVE "CONTROL TOTAL"     TO RECON-DET-LABEL.
+012130     MOVE WS-CTL-HDR-TOTAL    TO RECON-DET-HDR-VALUE.
+012140     MOVE WS-CTL-TRL-TOTAL    TO RECON-DET-TRL-VALUE.
+012150     MOVE WS-CTL-ACTUAL-TOTAL TO RECON-DET-ACT-VALUE.
+012160     IF TRAILER-SEEN
+012170         IF WS-CTL-ACTUAL-TOTAL IS EQUAL TO WS-CTL-TRL-TOTAL
+012180             MOVE "MATCHED"  TO RECON-DET-STATUS
+012190         ELSE
+012200             MOVE "MISMATCH" TO RECON-DET-STATUS
+012210         END-IF
+012220     ELSE
+012230         MOVE "NO TRLR" TO RECON-DET-STATUS
+012240     END-IF.
+012250     WRITE RECON-REPORT-LINE FROM RECON-DETAIL-LINE.
+012260     CLOSE RECON-REPORT.
+012270 9200-EXIT.
+012280     EXIT.
+012290
+012300 END PROGRAM COBCALC.
